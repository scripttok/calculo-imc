@@ -0,0 +1,108 @@
+//IMCBATCH JOB (ACCTG),'IMC DIARIO',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*
+//* JOB DE LOTE DO CALCULO DE IMC - PESAGENS DO DIA
+//*
+//* Le o arquivo de pesagens do dia (WEIGHIN) e gera o relatorio,
+//* o historico, o arquivo de intercambio para o EHR, o log de
+//* auditoria e o resumo estatistico do dia.
+//*
+//* As DDs abaixo sao referenciadas por nome nas clausulas SELECT
+//* ASSIGN TO do IMC.cbl (ASSIGN TO WEIGHIN, RELAT, HIST, INTERC,
+//* AUDIT, RESUMO, CHECKPT) - os nomes tem que bater com estas DDs.
+//*
+//* RESTART/CHECKPOINT
+//* -------------------
+//* O programa IMC grava o numero do ultimo registro de WEIGHIN
+//* reportado na DD CHECKPT a cada 10 registros processados (status
+//* 'P' = execucao em andamento) e marca 'C' (completa) ao terminar
+//* normalmente. Se o job morrer no meio do arquivo (registro ruim,
+//* cancelamento do operador, abend), basta resubmeter o mesmo job:
+//* o IMC le o CHECKPT no inicio, pula os registros ja reportados em
+//* WEIGHIN e continua gravando (EXTEND) em RELAT e INTERC
+//* a partir de onde parou, sem duplicar nenhum paciente ja coberto.
+//* Nao e necessario usar o parametro RESTART= do JES para isso, mas
+//* caso o operador prefira reiniciar explicitamente a partir deste
+//* step apos um abend, pode resubmeter com:
+//*     // RESTART=IMCSTEP
+//* o efeito e o mesmo: o proprio programa decide onde continuar.
+//*
+//* CODIGO DE RETORNO
+//* -------------------
+//*   RC=0  execucao completa, todos os registros aceitos
+//*   RC=4  execucao completa, com um ou mais registros rejeitados
+//*         (ver AUDITLOG) - aviso, nao bloqueia o proximo step
+//*   RC=16 falha ao abrir (ou reabrir para gravacao, entre
+//*         checkpoints) uma das DDs WEIGHIN, RELAT, HIST, INTERC ou
+//*         AUDIT - execucao abortada. O DISPLAY do IMC no SYSOUT
+//*         nomeia qual DD falhou e o status de arquivo associado.
+//*
+//* GERACAO DO ARQUIVO DE ENTRADA (GDG)
+//* -------------------
+//* GENSUF abaixo fixa, como um qualificador extra colado no fim do
+//* DSN do GDG PROD.IMC.PESAGENS.DIARIO, a geracao usada por esta
+//* submissao. Na primeira submissao do dia deixe o default "(0)"
+//* (geracao mais recente, referenciada por numero relativo - valido
+//* para leitura). Se o job abortar no meio do arquivo e for preciso
+//* resubmeter para retomar do CHECKPT, NAO use um numero relativo
+//* positivo tipo "(+3)" - isso so e valido para alocar uma geracao
+//* NOVA a ser criada nesta mesma execucao, nao para reler uma geracao
+//* ja existente, e a alocacao da DD falharia antes do PGM=IMC rodar.
+//* Troque GENSUF pelo nome absoluto da geracao que o "(0)" resolveu na
+//* submissao original (aparece no JOBLOG/mensagem IEF285I do step
+//* dessa execucao, formato GxxxxVyy), colado direto sem parenteses,
+//* ex.: SET GENSUF='.G0007V00'. Caso contrario, uma nova geracao
+//* cadastrada entre a queda e o reenvio faria "(0)" apontar para outro
+//* arquivo fisico e o CHECKPT pularia registros do arquivo errado
+//* (requisito 006).
+//         SET GENSUF='(0)'
+//IMCSTEP  EXEC PGM=IMC
+//STEPLIB  DD DISP=SHR,DSN=PROD.IMC.LOADLIB
+//WEIGHIN  DD DISP=SHR,DSN=PROD.IMC.PESAGENS.DIARIO&GENSUF
+//RELAT    DD DISP=SHR,DSN=PROD.IMC.RELATORIO.DIARIO
+//*
+//* HIST/INTERC/AUDIT/CHECKPT acumulam entre execucoes (o proprio
+//* IMC.cbl trata FILE STATUS "35" e faz OPEN OUTPUT na primeira vez -
+//* requisitos 003/006/008/009), diferente de RELAT/RESUMO que o
+//* programa recria a cada execucao sem restart. DISP=SHR exige que o
+//* dataset ja esteja cadastrado na alocacao da DD, o que nunca e
+//* verdade no primeiro dia de producao - por isso usam
+//* DISP=(MOD,CATLG,CATLG): reaproveita/estende o dataset se ele ja
+//* existe (equivalente ao OPEN EXTEND do programa) e aloca+cataloga um
+//* novo se ainda nao existir, deixando o fallback OPEN OUTPUT do
+//* programa de fato alcancavel.
+//*
+//HIST     DD DISP=(MOD,CATLG,CATLG),DSN=PROD.IMC.HISTORICO,
+//            SPACE=(TRK,(5,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=76,BLKSIZE=0)
+//INTERC   DD DISP=(MOD,CATLG,CATLG),DSN=PROD.IMC.EHR.INTERCAMBIO,
+//            SPACE=(TRK,(5,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=100,BLKSIZE=0)
+//AUDIT    DD DISP=(MOD,CATLG,CATLG),DSN=PROD.IMC.AUDITLOG,
+//            SPACE=(TRK,(5,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=100,BLKSIZE=0)
+//RESUMO   DD DISP=SHR,DSN=PROD.IMC.RESUMO.DIARIO
+//CHECKPT  DD DISP=(MOD,CATLG,CATLG),DSN=PROD.IMC.CHECKPT.DIARIO,
+//            SPACE=(TRK,(1,1),RLSE),
+//            DCB=(RECFM=FB,LRECL=108,BLKSIZE=0)
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
+//*
+//* Steps opcionais abaixo so imprimem/arquivam a saida do dia se o
+//* step principal terminou sem o abend de abertura (RC=16). COND
+//* testa a condicao que PULA o step, entao GE (RC(IMCSTEP) >= 16 pula)
+//* e o teste certo para "roda a menos que IMCSTEP tenha abendado" -
+//* (16,LT,IMCSTEP) tinha o sentido invertido e so rodava justamente
+//* quando IMCSTEP abendava.
+//*
+//IMPRELAT EXEC PGM=IEBGENER,COND=(16,GE,IMCSTEP)
+//SYSIN    DD DUMMY
+//SYSPRINT DD SYSOUT=*
+//SYSUT1   DD DISP=SHR,DSN=PROD.IMC.RELATORIO.DIARIO
+//SYSUT2   DD SYSOUT=*
+//*
+//IMPRIME  EXEC PGM=IEBGENER,COND=(16,GE,IMCSTEP)
+//SYSIN    DD DUMMY
+//SYSPRINT DD SYSOUT=*
+//SYSUT1   DD DISP=SHR,DSN=PROD.IMC.RESUMO.DIARIO
+//SYSUT2   DD SYSOUT=*
