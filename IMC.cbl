@@ -2,39 +2,1175 @@
        PROGRAM-ID. IMC.
        AUTHOR RAFAEL.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * ASSIGN TO e um nome externo (DDNAME), nao um literal de
+      * arquivo - em lote no mainframe resolve para a DD de mesmo
+      * nome na JCL (IMCBATCH.jcl); fora do mainframe o runtime do
+      * GnuCOBOL aceita DD_<ddname> como variavel de ambiente para
+      * apontar para outro caminho e, na ausencia dela, usa o proprio
+      * nome como arquivo no diretorio corrente.
+           SELECT WEIGHIN-FILE ASSIGN TO WEIGHIN
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-WEIGHIN.
+
+           SELECT RELATORIO-FILE ASSIGN TO RELAT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-RELATORIO.
+
+           SELECT HISTORICO-FILE ASSIGN TO HIST
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-HISTORICO.
+
+           SELECT RESUMO-FILE ASSIGN TO RESUMO
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-RESUMO.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO CHECKPT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-CHECKPOINT.
+
+           SELECT INTERCAMBIO-FILE ASSIGN TO INTERC
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-INTERCAMBIO.
+
+           SELECT AUDITORIA-FILE ASSIGN TO AUDIT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-AUDITORIA.
+
        DATA DIVISION.
+       FILE SECTION.
+      * Layout fisico do registro de pesagem (requisito 000), 30 bytes,
+      * digitos com ponto decimal implicito (sem "." no arquivo) e
+      * zero-padded a esquerda - NAO enviar valores com ponto decimal
+      * literal como no antigo prompt interativo (ex.: "79.12"), pois
+      * WI-PESO-RAW/WI-ALTURA-RAW/WI-IDADE-RAW sao lidos como PIC 9
+      * numerico puro:
+      *   pos 01-06  WI-PATIENT-ID  X(6)  ID do paciente, alinhado a
+      *                                   esquerda com espacos a direita
+      *   pos 07-11  WI-PESO-RAW    9(3)V99 implicito - "07912" = 79.12
+      *   pos 12-14  WI-ALTURA-RAW  9V99 implicito    - "175"   = 1.75
+      *   pos 15-16  WI-IDADE-RAW   9(2)              - "08"    = 8 anos
+      *                                   (so preenchido em modo
+      *                                   pediatrico - requisito 007)
+      *   pos 17     WI-SEXO        X(1)  "M" ou "F" (modo pediatrico)
+      *   pos 18-30  FILLER         X(13) reservado
+       FD  WEIGHIN-FILE.
+       01  WEIGHIN-RECORD.
+           05 WI-PATIENT-ID        PIC X(6).
+           05 WI-PESO-RAW          PIC X(5).
+           05 WI-PESO-NUM REDEFINES WI-PESO-RAW
+                                   PIC 9(3)V99.
+           05 WI-ALTURA-RAW        PIC X(3).
+           05 WI-ALTURA-NUM REDEFINES WI-ALTURA-RAW
+                                   PIC 9V99.
+           05 WI-IDADE-RAW         PIC X(2).
+           05 WI-IDADE-NUM REDEFINES WI-IDADE-RAW
+                                   PIC 9(2).
+           05 WI-SEXO              PIC X(1).
+           05 FILLER               PIC X(13).
+
+       FD  RELATORIO-FILE.
+       01  RELATORIO-LINE          PIC X(100).
+
+       FD  HISTORICO-FILE.
+       01  HISTORICO-RECORD.
+           05 HI-PATIENT-ID        PIC X(6).
+           05 FILLER               PIC X(1).
+           05 HI-DATA              PIC X(10).
+           05 FILLER               PIC X(1).
+           05 HI-HORA              PIC X(8).
+           05 FILLER               PIC X(1).
+           05 HI-PESO              PIC ZZZ.99.
+           05 FILLER               PIC X(1).
+           05 HI-ALTURA            PIC Z.99.
+           05 FILLER               PIC X(1).
+           05 HI-IMC               PIC ZZZ.99.
+           05 FILLER               PIC X(1).
+           05 HI-CATEGORIA         PIC X(30).
+
+       FD  RESUMO-FILE.
+       01  RESUMO-LINE             PIC X(100).
+
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD.
+           05 CK-REGISTROS-PROCESSADOS PIC 9(6).
+           05 FILLER                   PIC X(1).
+           05 CK-STATUS                PIC X(1).
+           05 FILLER                   PIC X(1).
+      * Acumuladores do dia (requisito 005) persistidos aqui para que
+      * um restart (requisito 006) retome as estatisticas do dia
+      * inteiro, nao so do trecho pos-checkpoint do arquivo de entrada.
+           05 CK-CONT-LIDOS            PIC 9(6).
+           05 CK-CONT-VALIDOS          PIC 9(6).
+           05 CK-CONT-REJEITADOS       PIC 9(6).
+           05 CK-CONT-MAG-GRAVE        PIC 9(6).
+           05 CK-CONT-MAG-MODERADA     PIC 9(6).
+           05 CK-CONT-MAG-LEVE         PIC 9(6).
+           05 CK-CONT-NORMAL           PIC 9(6).
+           05 CK-CONT-SOBREPESO        PIC 9(6).
+           05 CK-CONT-OBESIDADE-I      PIC 9(6).
+           05 CK-CONT-OBESIDADE-II     PIC 9(6).
+           05 CK-CONT-OBESIDADE-III    PIC 9(6).
+           05 CK-CONT-PED-ABAIXO       PIC 9(6).
+           05 CK-CONT-PED-NORMAL       PIC 9(6).
+           05 CK-CONT-PED-SOBREPESO    PIC 9(6).
+           05 CK-CONT-PED-OBESIDADE    PIC 9(6).
+           05 CK-SOMA-IMC              PIC 9(7)V99.
+
+       FD  INTERCAMBIO-FILE.
+       01  INTERCAMBIO-LINE            PIC X(100).
+
+       FD  AUDITORIA-FILE.
+       01  AUDITORIA-LINE               PIC X(100).
+
        WORKING-STORAGE SECTION.
-           
-       01 WS-IMC PIC ZZ.99.
+
+       01  WS-FS-WEIGHIN           PIC XX VALUE "00".
+       01  WS-FS-RELATORIO         PIC XX VALUE "00".
+       01  WS-FS-HISTORICO         PIC XX VALUE "00".
+       01  WS-FS-RESUMO            PIC XX VALUE "00".
+       01  WS-FS-CHECKPOINT        PIC XX VALUE "00".
+       01  WS-FS-INTERCAMBIO       PIC XX VALUE "00".
+       01  WS-FS-AUDITORIA         PIC XX VALUE "00".
+
+       01  WS-EOF-SWITCH           PIC X VALUE "N".
+           88 WS-EOF               VALUE "Y".
+
+       01  WS-EXISTE-CHECKPOINT    PIC X VALUE "N".
+           88 WS-TEM-CHECKPOINT    VALUE "S".
+
+       01  WS-REGISTROS-A-PULAR    PIC 9(6) VALUE ZERO.
+      * Checkpoint a cada registro (requisito 006) - qualquer intervalo
+      * maior deixa uma janela onde um abend entre dois checkpoints
+      * periodicos faz o restart reprocessar e duplicar em RELAT/HIST/
+      * INTERC os registros ja gravados desde o checkpoint anterior.
+       01  WS-INTERVALO-CHECKPOINT PIC 9(3) VALUE 001.
+       01  WS-REGISTROS-LIDOS-EXEC PIC 9(6) VALUE ZERO.
+
+       01  WS-DATA-SISTEMA.
+           05 WS-SIS-AAAA          PIC 9(4).
+           05 WS-SIS-MM            PIC 9(2).
+           05 WS-SIS-DD            PIC 9(2).
+       01  WS-DATA-EXIBICAO        PIC X(10).
+       01  WS-HORA-SISTEMA.
+           05 WS-SIS-HH            PIC 9(2).
+           05 WS-SIS-MN            PIC 9(2).
+           05 WS-SIS-SS            PIC 9(2).
+           05 FILLER               PIC 9(4).
+       01  WS-HORA-EXIBICAO        PIC X(8).
+
+       01 WS-IMC PIC 9(3)V99.
+       01 WS-IMC-EDIT PIC ZZZ.99.
        01 WS-PESO PIC 9(3)V99.
        01 WS-ALTURA PIC 9V99.
+       01 WS-CATEGORIA PIC X(30).
+       01 WS-CATEGORIA-CODE PIC XX.
 
-       PROCEDURE DIVISION.
-           PERFORM CALCULAR.
+      * Campos de edicao para o relatorio impresso (requisito 001)
+       01 WS-RPT-PESO-EDIT PIC ZZZ.99.
+       01 WS-RPT-ALTURA-EDIT PIC Z.99.
+
+      * Modo de classificacao do paciente (requisito 007)
+       01  WS-MODO-PACIENTE         PIC X VALUE "A".
+           88 WS-MODO-ADULTO        VALUE "A".
+           88 WS-MODO-PEDIATRICO    VALUE "P".
+
+      * Idade numericamente pediatrica mas WI-SEXO diferente de M/F -
+      * VALIDAR-ENTRADA rejeita em vez de deixar DETERMINAR-MODO-
+      * PACIENTE reclassificar o registro como adulto em silencio
+      * (requisitos 002/007/009).
+       01  WS-SEXO-PED-SITUACAO     PIC X VALUE "N".
+           88 WS-SEXO-PED-INVALIDO  VALUE "S".
+
+       01  WS-IDADE-MINIMA-PED      PIC 9(2) VALUE 02.
+       01  WS-IDADE-MAXIMA-PED      PIC 9(2) VALUE 17.
+       01  WS-IDADE                 PIC 9(2).
+       01  WS-SEXO                  PIC X(1).
+
+       01  WS-PED-P5                PIC 9(2)V9.
+       01  WS-PED-P85               PIC 9(2)V9.
+       01  WS-PED-P95               PIC 9(2)V9.
+
+      * Tabela de referencia aproximada de percentis de IMC por idade
+      * (CDC/OMS, meninos) - requisito 007
+       01  WS-PED-MENINOS.
+           05 WS-PED-M-ITEM OCCURS 16 TIMES INDEXED BY WS-PED-M-IDX.
+               10 WS-PED-M-IDADE    PIC 9(2).
+               10 WS-PED-M-P5       PIC 9(2)V9.
+               10 WS-PED-M-P85      PIC 9(2)V9.
+               10 WS-PED-M-P95      PIC 9(2)V9.
+
+      * Tabela de referencia aproximada de percentis de IMC por idade
+      * (CDC/OMS, meninas) - requisito 007
+       01  WS-PED-MENINAS.
+           05 WS-PED-F-ITEM OCCURS 16 TIMES INDEXED BY WS-PED-F-IDX.
+               10 WS-PED-F-IDADE    PIC 9(2).
+               10 WS-PED-F-P5       PIC 9(2)V9.
+               10 WS-PED-F-P85      PIC 9(2)V9.
+               10 WS-PED-F-P95      PIC 9(2)V9.
+
+       01  WS-REGISTRO-VALIDO      PIC X VALUE "S".
+           88 WS-ENTRADA-VALIDA    VALUE "S".
+           88 WS-ENTRADA-INVALIDA  VALUE "N".
+
+      * Faixas plausiveis para validacao de entrada (requisito 002)
+       01  WS-PESO-MINIMO          PIC 9(3)V99 VALUE 020.00.
+       01  WS-PESO-MAXIMO          PIC 9(3)V99 VALUE 300.00.
+       01  WS-ALTURA-MINIMA        PIC 9V99    VALUE 0.50.
+       01  WS-ALTURA-MAXIMA        PIC 9V99    VALUE 2.50.
+
+      * Faixas plausiveis para pacientes pediatricos (requisito 007) -
+      * criancas pequenas ficam abaixo dos minimos de adulto acima
+       01  WS-PESO-MINIMO-PED      PIC 9(3)V99 VALUE 005.00.
+       01  WS-ALTURA-MINIMA-PED    PIC 9V99    VALUE 0.40.
+
+       01  WS-CONTADORES.
+           05 WS-CONT-LIDOS         PIC 9(6) VALUE ZERO.
+           05 WS-CONT-VALIDOS       PIC 9(6) VALUE ZERO.
+           05 WS-CONT-REJEITADOS    PIC 9(6) VALUE ZERO.
+           05 WS-CONT-MAG-GRAVE     PIC 9(6) VALUE ZERO.
+           05 WS-CONT-MAG-MODERADA  PIC 9(6) VALUE ZERO.
+           05 WS-CONT-MAG-LEVE      PIC 9(6) VALUE ZERO.
+           05 WS-CONT-NORMAL        PIC 9(6) VALUE ZERO.
+           05 WS-CONT-SOBREPESO     PIC 9(6) VALUE ZERO.
+           05 WS-CONT-OBESIDADE-I   PIC 9(6) VALUE ZERO.
+           05 WS-CONT-OBESIDADE-II  PIC 9(6) VALUE ZERO.
+           05 WS-CONT-OBESIDADE-III PIC 9(6) VALUE ZERO.
+           05 WS-CONT-PED-ABAIXO    PIC 9(6) VALUE ZERO.
+           05 WS-CONT-PED-NORMAL    PIC 9(6) VALUE ZERO.
+           05 WS-CONT-PED-SOBREPESO PIC 9(6) VALUE ZERO.
+           05 WS-CONT-PED-OBESIDADE PIC 9(6) VALUE ZERO.
+
+       01  WS-SOMA-IMC              PIC 9(7)V99 VALUE ZERO.
+       01  WS-MEDIA-IMC             PIC 9(3)V99 VALUE ZERO.
+       01  WS-MEDIA-IMC-EDIT        PIC ZZZ.99.
+       01  WS-PERCENTUAL            PIC 999V99  VALUE ZERO.
+       01  WS-PERCENTUAL-EDIT       PIC ZZ9.99.
+
+       01  WS-RESUMO-NOME-CATEGORIA PIC X(19).
+       01  WS-RESUMO-CONTADOR       PIC 9(6).
 
+      * Campos de edicao para o arquivo de intercambio CSV do EHR
+      * (requisito 008)
+       01  WS-IC-PESO-EDIT          PIC ZZZ.99.
+       01  WS-IC-ALTURA-EDIT        PIC Z.99.
+       01  WS-IC-IMC-EDIT           PIC ZZZ.99.
+      * IDADE nao se aplica a paciente adulto - fica em branco (nao
+      * "0", que seria indistinguivel de uma idade valida) igual a
+      * WS-IC-SEXO-EDIT ja faz para pacientes adultos.
+       01  WS-IC-IDADE-NUM-EDIT     PIC Z9.
+       01  WS-IC-IDADE-EDIT         PIC X(2).
+       01  WS-IC-SEXO-EDIT          PIC X.
+       01  WS-IC-MODO-EDIT          PIC X(10).
+
+      * Campos para o registro de auditoria de erros (requisito 009)
+       01  WS-AUDIT-PACIENTE        PIC X(6).
+       01  WS-AUDIT-CAMPO           PIC X(10).
+       01  WS-AUDIT-VALOR           PIC X(15).
+       01  WS-AUDIT-MOTIVO          PIC X(50).
+
+       PROCEDURE DIVISION.
+           PERFORM INICIALIZAR.
+           PERFORM LER-PROXIMO-REGISTRO.
+           PERFORM PROCESSAR-REGISTRO UNTIL WS-EOF.
+           PERFORM GRAVAR-RESUMO.
+           PERFORM FINALIZAR.
            STOP RUN.
 
+       INICIALIZAR.
+           PERFORM CARREGAR-TABELA-PEDIATRICA.
+           ACCEPT WS-DATA-SISTEMA FROM DATE YYYYMMDD.
+           ACCEPT WS-HORA-SISTEMA FROM TIME.
+           STRING WS-SIS-DD "/" WS-SIS-MM "/" WS-SIS-AAAA
+               DELIMITED BY SIZE INTO WS-DATA-EXIBICAO.
+           STRING WS-SIS-HH ":" WS-SIS-MN ":" WS-SIS-SS
+               DELIMITED BY SIZE INTO WS-HORA-EXIBICAO.
+
+           OPEN EXTEND AUDITORIA-FILE.
+           IF WS-FS-AUDITORIA = "35"
+               CLOSE AUDITORIA-FILE
+               OPEN OUTPUT AUDITORIA-FILE
+               PERFORM GRAVAR-CABECALHO-AUDITORIA
+           END-IF.
+           IF WS-FS-AUDITORIA NOT = "00" AND WS-FS-AUDITORIA NOT = "35"
+               DISPLAY "ERRO: nao foi possivel abrir DD AUDIT - "
+                   "status " WS-FS-AUDITORIA
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+           OPEN INPUT WEIGHIN-FILE.
+           IF WS-FS-WEIGHIN NOT = "00"
+               DISPLAY "ERRO: nao foi possivel abrir DD WEIGHIN - "
+                   "status " WS-FS-WEIGHIN
+               MOVE SPACES TO WS-AUDIT-PACIENTE
+               MOVE "ARQUIVO" TO WS-AUDIT-CAMPO
+               MOVE WS-FS-WEIGHIN TO WS-AUDIT-VALOR
+               MOVE "ABEND: falha ao abrir DD WEIGHIN"
+                   TO WS-AUDIT-MOTIVO
+               PERFORM GRAVAR-AUDITORIA
+               CLOSE AUDITORIA-FILE
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+           PERFORM VERIFICAR-CHECKPOINT.
+
+           IF WS-TEM-CHECKPOINT
+               PERFORM PULAR-REGISTROS-PROCESSADOS
+               OPEN EXTEND RELATORIO-FILE
+           ELSE
+               OPEN OUTPUT RELATORIO-FILE
+               PERFORM GRAVAR-CABECALHO-RELATORIO
+           END-IF.
+           IF WS-FS-RELATORIO NOT = "00"
+               DISPLAY "ERRO: nao foi possivel abrir DD RELAT - "
+                   "status " WS-FS-RELATORIO
+               MOVE SPACES TO WS-AUDIT-PACIENTE
+               MOVE "ARQUIVO" TO WS-AUDIT-CAMPO
+               MOVE WS-FS-RELATORIO TO WS-AUDIT-VALOR
+               MOVE "ABEND: falha ao abrir DD RELAT"
+                   TO WS-AUDIT-MOTIVO
+               PERFORM GRAVAR-AUDITORIA
+               CLOSE AUDITORIA-FILE
+               CLOSE WEIGHIN-FILE
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+           OPEN EXTEND HISTORICO-FILE.
+           IF WS-FS-HISTORICO = "35"
+               CLOSE HISTORICO-FILE
+               OPEN OUTPUT HISTORICO-FILE
+           END-IF.
+           IF WS-FS-HISTORICO NOT = "00" AND WS-FS-HISTORICO NOT = "35"
+               DISPLAY "ERRO: nao foi possivel abrir DD HIST - "
+                   "status " WS-FS-HISTORICO
+               MOVE SPACES TO WS-AUDIT-PACIENTE
+               MOVE "ARQUIVO" TO WS-AUDIT-CAMPO
+               MOVE WS-FS-HISTORICO TO WS-AUDIT-VALOR
+               MOVE "ABEND: falha ao abrir DD HIST" TO WS-AUDIT-MOTIVO
+               PERFORM GRAVAR-AUDITORIA
+               CLOSE AUDITORIA-FILE
+               CLOSE WEIGHIN-FILE
+               CLOSE RELATORIO-FILE
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+           OPEN EXTEND INTERCAMBIO-FILE.
+           IF WS-FS-INTERCAMBIO = "35"
+               CLOSE INTERCAMBIO-FILE
+               OPEN OUTPUT INTERCAMBIO-FILE
+               PERFORM GRAVAR-CABECALHO-INTERCAMBIO
+           END-IF.
+           IF WS-FS-INTERCAMBIO NOT = "00"
+               AND WS-FS-INTERCAMBIO NOT = "35"
+               DISPLAY "ERRO: nao foi possivel abrir DD INTERC - "
+                   "status " WS-FS-INTERCAMBIO
+               MOVE SPACES TO WS-AUDIT-PACIENTE
+               MOVE "ARQUIVO" TO WS-AUDIT-CAMPO
+               MOVE WS-FS-INTERCAMBIO TO WS-AUDIT-VALOR
+               MOVE "ABEND: falha ao abrir DD INTERC" TO WS-AUDIT-MOTIVO
+               PERFORM GRAVAR-AUDITORIA
+               CLOSE AUDITORIA-FILE
+               CLOSE WEIGHIN-FILE
+               CLOSE RELATORIO-FILE
+               CLOSE HISTORICO-FILE
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+       VERIFICAR-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WS-FS-CHECKPOINT NOT = "00"
+               AND WS-FS-CHECKPOINT NOT = "35"
+               DISPLAY "AVISO: nao foi possivel abrir DD CHECKPT - "
+                   "status " WS-FS-CHECKPOINT ", iniciando sem restart"
+               MOVE SPACES TO WS-AUDIT-PACIENTE
+               MOVE "ARQUIVO" TO WS-AUDIT-CAMPO
+               MOVE WS-FS-CHECKPOINT TO WS-AUDIT-VALOR
+               MOVE "AVISO: falha ao abrir DD CHECKPT para leitura"
+                   TO WS-AUDIT-MOTIVO
+               PERFORM GRAVAR-AUDITORIA
+           END-IF.
+           IF WS-FS-CHECKPOINT = "00"
+               READ CHECKPOINT-FILE
+                   AT END CONTINUE
+                   NOT AT END
+                       IF CK-STATUS = "P"
+                           SET WS-TEM-CHECKPOINT TO TRUE
+                           MOVE CK-REGISTROS-PROCESSADOS
+                               TO WS-REGISTROS-A-PULAR
+                           MOVE CK-CONT-LIDOS TO WS-CONT-LIDOS
+                           MOVE CK-CONT-VALIDOS TO WS-CONT-VALIDOS
+                           MOVE CK-CONT-REJEITADOS TO WS-CONT-REJEITADOS
+                           MOVE CK-CONT-MAG-GRAVE TO WS-CONT-MAG-GRAVE
+                           MOVE CK-CONT-MAG-MODERADA
+                               TO WS-CONT-MAG-MODERADA
+                           MOVE CK-CONT-MAG-LEVE TO WS-CONT-MAG-LEVE
+                           MOVE CK-CONT-NORMAL TO WS-CONT-NORMAL
+                           MOVE CK-CONT-SOBREPESO TO WS-CONT-SOBREPESO
+                           MOVE CK-CONT-OBESIDADE-I
+                               TO WS-CONT-OBESIDADE-I
+                           MOVE CK-CONT-OBESIDADE-II
+                               TO WS-CONT-OBESIDADE-II
+                           MOVE CK-CONT-OBESIDADE-III
+                               TO WS-CONT-OBESIDADE-III
+                           MOVE CK-CONT-PED-ABAIXO
+                               TO WS-CONT-PED-ABAIXO
+                           MOVE CK-CONT-PED-NORMAL
+                               TO WS-CONT-PED-NORMAL
+                           MOVE CK-CONT-PED-SOBREPESO
+                               TO WS-CONT-PED-SOBREPESO
+                           MOVE CK-CONT-PED-OBESIDADE
+                               TO WS-CONT-PED-OBESIDADE
+                           MOVE CK-SOMA-IMC TO WS-SOMA-IMC
+                       END-IF
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       PULAR-REGISTROS-PROCESSADOS.
+           DISPLAY "RETOMANDO EXECUCAO: pulando "
+               WS-REGISTROS-A-PULAR " registros ja processados".
+           PERFORM WS-REGISTROS-A-PULAR TIMES
+               READ WEIGHIN-FILE
+                   AT END SET WS-EOF TO TRUE
+               END-READ
+           END-PERFORM.
+
+       LER-PROXIMO-REGISTRO.
+           READ WEIGHIN-FILE
+               AT END SET WS-EOF TO TRUE
+           END-READ.
+
+       PROCESSAR-REGISTRO.
+           ADD 1 TO WS-CONT-LIDOS.
+           ADD 1 TO WS-REGISTROS-LIDOS-EXEC.
+           PERFORM DETERMINAR-MODO-PACIENTE.
+           PERFORM VALIDAR-ENTRADA.
+           IF WS-ENTRADA-VALIDA
+               PERFORM CALCULAR
+           END-IF.
+           IF WS-ENTRADA-VALIDA
+               ADD 1 TO WS-CONT-VALIDOS
+               PERFORM ACUMULAR-ESTATISTICAS
+           ELSE
+               ADD 1 TO WS-CONT-REJEITADOS
+           END-IF.
+           IF FUNCTION MOD(WS-REGISTROS-LIDOS-EXEC,
+               WS-INTERVALO-CHECKPOINT) = 0
+               PERFORM FLUSH-ARQUIVOS-SAIDA
+               PERFORM GRAVAR-CHECKPOINT
+           END-IF.
+           PERFORM LER-PROXIMO-REGISTRO.
+
+      * CHECKPT so pode ser confiavel se RELAT/HIST/INTERC ja estiverem
+      * fisicamente gravados quando ele afirma que o registro foi
+      * reportado - senao um abend entre dois checkpoints pode perder
+      * escritas ainda em buffer que o CHECKPT ja da como concluidas, e
+      * PULAR-REGISTROS-PROCESSADOS pularia esses pacientes no restart
+      * sem eles nunca terem chegado ao relatorio/historico/EHR
+      * (requisito 006). Fecha e reabre em EXTEND na mesma cadencia do
+      * GRAVAR-CHECKPOINT (a cada registro, ja que WS-INTERVALO-
+      * CHECKPOINT = 1) para forcar a gravacao antes do CHECKPT.
+       FLUSH-ARQUIVOS-SAIDA.
+           CLOSE RELATORIO-FILE
+           OPEN EXTEND RELATORIO-FILE
+           IF WS-FS-RELATORIO NOT = "00"
+               DISPLAY "ABEND: falha ao reabrir DD RELAT para "
+                   "gravacao - status " WS-FS-RELATORIO
+               MOVE SPACES TO WS-AUDIT-PACIENTE
+               MOVE "ARQUIVO" TO WS-AUDIT-CAMPO
+               MOVE WS-FS-RELATORIO TO WS-AUDIT-VALOR
+               MOVE "ABEND: falha ao reabrir DD RELAT"
+                   TO WS-AUDIT-MOTIVO
+               PERFORM GRAVAR-AUDITORIA
+               CLOSE AUDITORIA-FILE
+               CLOSE WEIGHIN-FILE
+               CLOSE HISTORICO-FILE
+               CLOSE INTERCAMBIO-FILE
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+           CLOSE HISTORICO-FILE
+           OPEN EXTEND HISTORICO-FILE
+           IF WS-FS-HISTORICO NOT = "00"
+               DISPLAY "ABEND: falha ao reabrir DD HIST para "
+                   "gravacao - status " WS-FS-HISTORICO
+               MOVE SPACES TO WS-AUDIT-PACIENTE
+               MOVE "ARQUIVO" TO WS-AUDIT-CAMPO
+               MOVE WS-FS-HISTORICO TO WS-AUDIT-VALOR
+               MOVE "ABEND: falha ao reabrir DD HIST" TO WS-AUDIT-MOTIVO
+               PERFORM GRAVAR-AUDITORIA
+               CLOSE AUDITORIA-FILE
+               CLOSE WEIGHIN-FILE
+               CLOSE RELATORIO-FILE
+               CLOSE INTERCAMBIO-FILE
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+           CLOSE INTERCAMBIO-FILE
+           OPEN EXTEND INTERCAMBIO-FILE
+           IF WS-FS-INTERCAMBIO NOT = "00"
+               DISPLAY "ABEND: falha ao reabrir DD INTERC para "
+                   "gravacao - status " WS-FS-INTERCAMBIO
+               MOVE SPACES TO WS-AUDIT-PACIENTE
+               MOVE "ARQUIVO" TO WS-AUDIT-CAMPO
+               MOVE WS-FS-INTERCAMBIO TO WS-AUDIT-VALOR
+               MOVE "ABEND: falha ao reabrir DD INTERC"
+                   TO WS-AUDIT-MOTIVO
+               PERFORM GRAVAR-AUDITORIA
+               CLOSE AUDITORIA-FILE
+               CLOSE WEIGHIN-FILE
+               CLOSE RELATORIO-FILE
+               CLOSE HISTORICO-FILE
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+       MONTAR-REGISTRO-CHECKPOINT.
+           MOVE SPACES TO CHECKPOINT-RECORD.
+           COMPUTE CK-REGISTROS-PROCESSADOS =
+               WS-REGISTROS-A-PULAR + WS-REGISTROS-LIDOS-EXEC.
+           MOVE WS-CONT-LIDOS TO CK-CONT-LIDOS.
+           MOVE WS-CONT-VALIDOS TO CK-CONT-VALIDOS.
+           MOVE WS-CONT-REJEITADOS TO CK-CONT-REJEITADOS.
+           MOVE WS-CONT-MAG-GRAVE TO CK-CONT-MAG-GRAVE.
+           MOVE WS-CONT-MAG-MODERADA TO CK-CONT-MAG-MODERADA.
+           MOVE WS-CONT-MAG-LEVE TO CK-CONT-MAG-LEVE.
+           MOVE WS-CONT-NORMAL TO CK-CONT-NORMAL.
+           MOVE WS-CONT-SOBREPESO TO CK-CONT-SOBREPESO.
+           MOVE WS-CONT-OBESIDADE-I TO CK-CONT-OBESIDADE-I.
+           MOVE WS-CONT-OBESIDADE-II TO CK-CONT-OBESIDADE-II.
+           MOVE WS-CONT-OBESIDADE-III TO CK-CONT-OBESIDADE-III.
+           MOVE WS-CONT-PED-ABAIXO TO CK-CONT-PED-ABAIXO.
+           MOVE WS-CONT-PED-NORMAL TO CK-CONT-PED-NORMAL.
+           MOVE WS-CONT-PED-SOBREPESO TO CK-CONT-PED-SOBREPESO.
+           MOVE WS-CONT-PED-OBESIDADE TO CK-CONT-PED-OBESIDADE.
+           MOVE WS-SOMA-IMC TO CK-SOMA-IMC.
+
+       GRAVAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           IF WS-FS-CHECKPOINT NOT = "00"
+               DISPLAY "AVISO: nao foi possivel gravar DD CHECKPT - "
+                   "status " WS-FS-CHECKPOINT
+               MOVE SPACES TO WS-AUDIT-PACIENTE
+               MOVE "ARQUIVO" TO WS-AUDIT-CAMPO
+               MOVE WS-FS-CHECKPOINT TO WS-AUDIT-VALOR
+               MOVE "AVISO: falha ao abrir DD CHECKPT para gravacao"
+                   TO WS-AUDIT-MOTIVO
+               PERFORM GRAVAR-AUDITORIA
+           ELSE
+               PERFORM MONTAR-REGISTRO-CHECKPOINT
+               MOVE "P" TO CK-STATUS
+               WRITE CHECKPOINT-RECORD
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       GRAVAR-CHECKPOINT-FINAL.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           IF WS-FS-CHECKPOINT NOT = "00"
+               DISPLAY "AVISO: nao foi possivel gravar DD CHECKPT - "
+                   "status " WS-FS-CHECKPOINT
+               MOVE SPACES TO WS-AUDIT-PACIENTE
+               MOVE "ARQUIVO" TO WS-AUDIT-CAMPO
+               MOVE WS-FS-CHECKPOINT TO WS-AUDIT-VALOR
+               MOVE "AVISO: falha ao abrir DD CHECKPT para gravacao"
+                   TO WS-AUDIT-MOTIVO
+               PERFORM GRAVAR-AUDITORIA
+           ELSE
+               PERFORM MONTAR-REGISTRO-CHECKPOINT
+               MOVE "C" TO CK-STATUS
+               WRITE CHECKPOINT-RECORD
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       VALIDAR-ENTRADA.
+           SET WS-ENTRADA-VALIDA TO TRUE.
+
+           MOVE WI-PATIENT-ID TO WS-AUDIT-PACIENTE.
+
+           IF WS-SEXO-PED-INVALIDO
+               DISPLAY "REJEITADO: SEXO invalido para paciente "
+                   "pediatrico " WI-PATIENT-ID " - valor=" WI-SEXO
+               SET WS-ENTRADA-INVALIDA TO TRUE
+               MOVE "SEXO" TO WS-AUDIT-CAMPO
+               MOVE WI-SEXO TO WS-AUDIT-VALOR
+               MOVE "SEXO invalido para idade pediatrica (M/F)"
+                   TO WS-AUDIT-MOTIVO
+               PERFORM GRAVAR-AUDITORIA
+           END-IF.
+
+           IF WI-PESO-RAW IS NOT NUMERIC
+               DISPLAY "REJEITADO: PESO nao numerico para paciente "
+                   WI-PATIENT-ID " - valor=" WI-PESO-RAW
+               SET WS-ENTRADA-INVALIDA TO TRUE
+               MOVE "PESO" TO WS-AUDIT-CAMPO
+               MOVE WI-PESO-RAW TO WS-AUDIT-VALOR
+               MOVE "PESO nao numerico" TO WS-AUDIT-MOTIVO
+               PERFORM GRAVAR-AUDITORIA
+           ELSE
+               MOVE WI-PESO-NUM TO WS-PESO
+               IF WS-MODO-PEDIATRICO
+                   IF WS-PESO < WS-PESO-MINIMO-PED
+                       OR WS-PESO > WS-PESO-MAXIMO
+                       MOVE WS-PESO TO WS-RPT-PESO-EDIT
+                       DISPLAY "REJEITADO: PESO fora da faixa "
+                           "plausivel para paciente " WI-PATIENT-ID
+                           " - valor=" WS-RPT-PESO-EDIT
+                       SET WS-ENTRADA-INVALIDA TO TRUE
+                       MOVE "PESO" TO WS-AUDIT-CAMPO
+                       MOVE WI-PESO-RAW TO WS-AUDIT-VALOR
+                       MOVE "PESO fora da faixa plausivel (pediat.)"
+                           TO WS-AUDIT-MOTIVO
+                       PERFORM GRAVAR-AUDITORIA
+                   END-IF
+               ELSE
+                   IF WS-PESO < WS-PESO-MINIMO
+                       OR WS-PESO > WS-PESO-MAXIMO
+                       MOVE WS-PESO TO WS-RPT-PESO-EDIT
+                       DISPLAY "REJEITADO: PESO fora da faixa "
+                           "plausivel para paciente " WI-PATIENT-ID
+                           " - valor=" WS-RPT-PESO-EDIT
+                       SET WS-ENTRADA-INVALIDA TO TRUE
+                       MOVE "PESO" TO WS-AUDIT-CAMPO
+                       MOVE WI-PESO-RAW TO WS-AUDIT-VALOR
+                       MOVE "PESO fora da faixa plausivel"
+                           TO WS-AUDIT-MOTIVO
+                       PERFORM GRAVAR-AUDITORIA
+                   END-IF
+               END-IF
+           END-IF.
+
+           IF WI-ALTURA-RAW IS NOT NUMERIC
+               DISPLAY "REJEITADO: ALTURA nao numerica para "
+                   "paciente " WI-PATIENT-ID " - valor="
+                   WI-ALTURA-RAW
+               SET WS-ENTRADA-INVALIDA TO TRUE
+               MOVE "ALTURA" TO WS-AUDIT-CAMPO
+               MOVE WI-ALTURA-RAW TO WS-AUDIT-VALOR
+               MOVE "ALTURA nao numerica" TO WS-AUDIT-MOTIVO
+               PERFORM GRAVAR-AUDITORIA
+           ELSE
+               MOVE WI-ALTURA-NUM TO WS-ALTURA
+               IF WS-MODO-PEDIATRICO
+                   IF WS-ALTURA = ZERO
+                       OR WS-ALTURA < WS-ALTURA-MINIMA-PED
+                       OR WS-ALTURA > WS-ALTURA-MAXIMA
+                       MOVE WS-ALTURA TO WS-RPT-ALTURA-EDIT
+                       DISPLAY "REJEITADO: ALTURA fora da faixa "
+                           "plausivel para paciente " WI-PATIENT-ID
+                           " - valor=" WS-RPT-ALTURA-EDIT
+                       SET WS-ENTRADA-INVALIDA TO TRUE
+                       MOVE "ALTURA" TO WS-AUDIT-CAMPO
+                       MOVE WI-ALTURA-RAW TO WS-AUDIT-VALOR
+                       MOVE "ALTURA fora da faixa plausivel (pediat.)"
+                           TO WS-AUDIT-MOTIVO
+                       PERFORM GRAVAR-AUDITORIA
+                   END-IF
+               ELSE
+                   IF WS-ALTURA = ZERO
+                       OR WS-ALTURA < WS-ALTURA-MINIMA
+                       OR WS-ALTURA > WS-ALTURA-MAXIMA
+                       MOVE WS-ALTURA TO WS-RPT-ALTURA-EDIT
+                       DISPLAY "REJEITADO: ALTURA fora da faixa "
+                           "plausivel para paciente " WI-PATIENT-ID
+                           " - valor=" WS-RPT-ALTURA-EDIT
+                       SET WS-ENTRADA-INVALIDA TO TRUE
+                       MOVE "ALTURA" TO WS-AUDIT-CAMPO
+                       MOVE WI-ALTURA-RAW TO WS-AUDIT-VALOR
+                       MOVE "ALTURA fora da faixa plausivel"
+                           TO WS-AUDIT-MOTIVO
+                       PERFORM GRAVAR-AUDITORIA
+                   END-IF
+               END-IF
+           END-IF.
+
        CALCULAR.
-           DISPLAY "Digite seu peso exemplo 79.12 : "
-           WITH NO ADVANCING.
-           ACCEPT WS-PESO.
-           DISPLAY "Digite sua altura exemplo 1.89 : "
-           WITH NO ADVANCING.
-           ACCEPT WS-ALTURA.
+      * O IMC de combinacoes extremas dentro das faixas plausiveis
+      * (ex.: 300kg/0.50m) estoura WS-IMC PIC 9(3)V99 - requisito 002
+      * trata isso como entrada a rejeitar, nao como estouro silencioso.
+           COMPUTE WS-IMC = WS-PESO / (WS-ALTURA * WS-ALTURA)
+               ON SIZE ERROR
+                   MOVE WS-PESO TO WS-RPT-PESO-EDIT
+                   MOVE WS-ALTURA TO WS-RPT-ALTURA-EDIT
+                   DISPLAY "REJEITADO: IMC fora da faixa "
+                       "representavel para paciente " WI-PATIENT-ID
+                       " - peso=" WS-RPT-PESO-EDIT
+                       " altura=" WS-RPT-ALTURA-EDIT
+                   SET WS-ENTRADA-INVALIDA TO TRUE
+                   MOVE "IMC" TO WS-AUDIT-CAMPO
+                   MOVE SPACES TO WS-AUDIT-VALOR
+                   STRING WS-RPT-PESO-EDIT "/" WS-RPT-ALTURA-EDIT
+                       DELIMITED BY SIZE INTO WS-AUDIT-VALOR
+                   MOVE "IMC excede a faixa representavel (9(3)V99)"
+                       TO WS-AUDIT-MOTIVO
+                   PERFORM GRAVAR-AUDITORIA
+           END-COMPUTE.
+
+           IF WS-ENTRADA-VALIDA
+               EVALUATE TRUE
+                   WHEN WS-MODO-PEDIATRICO
+                       PERFORM CLASSIFICAR-PEDIATRICO
+                   WHEN OTHER
+                       PERFORM CLASSIFICAR-ADULTO
+               END-EVALUATE
+               PERFORM GRAVAR-LINHA-RELATORIO
+               PERFORM GRAVAR-HISTORICO
+               PERFORM GRAVAR-INTERCAMBIO
+           END-IF.
+
+       DETERMINAR-MODO-PACIENTE.
+      * Paciente so entra no modo pediatrico (requisito 007) se a
+      * idade e o sexo vierem informados e validos; do contrario
+      * mantem o comportamento adulto ja existente.
+           SET WS-MODO-ADULTO TO TRUE.
+           MOVE "N" TO WS-SEXO-PED-SITUACAO.
+           IF WI-IDADE-RAW IS NUMERIC
+               MOVE WI-IDADE-NUM TO WS-IDADE
+               IF WS-IDADE >= WS-IDADE-MINIMA-PED
+                   AND WS-IDADE <= WS-IDADE-MAXIMA-PED
+                   IF WI-SEXO = "M" OR WI-SEXO = "F"
+                       SET WS-MODO-PEDIATRICO TO TRUE
+                       MOVE WI-SEXO TO WS-SEXO
+                   ELSE
+                       SET WS-SEXO-PED-INVALIDO TO TRUE
+                   END-IF
+               END-IF
+           END-IF.
+
+       CLASSIFICAR-PEDIATRICO.
+           IF WS-SEXO = "M"
+               PERFORM VARYING WS-PED-M-IDX FROM 1 BY 1
+                       UNTIL WS-PED-M-IDX > 16
+                   IF WS-PED-M-IDADE(WS-PED-M-IDX) = WS-IDADE
+                       MOVE WS-PED-M-P5(WS-PED-M-IDX)  TO WS-PED-P5
+                       MOVE WS-PED-M-P85(WS-PED-M-IDX) TO WS-PED-P85
+                       MOVE WS-PED-M-P95(WS-PED-M-IDX) TO WS-PED-P95
+                   END-IF
+               END-PERFORM
+           ELSE
+               PERFORM VARYING WS-PED-F-IDX FROM 1 BY 1
+                       UNTIL WS-PED-F-IDX > 16
+                   IF WS-PED-F-IDADE(WS-PED-F-IDX) = WS-IDADE
+                       MOVE WS-PED-F-P5(WS-PED-F-IDX)  TO WS-PED-P5
+                       MOVE WS-PED-F-P85(WS-PED-F-IDX) TO WS-PED-P85
+                       MOVE WS-PED-F-P95(WS-PED-F-IDX) TO WS-PED-P95
+                   END-IF
+               END-PERFORM
+           END-IF.
+
+      * Faixas por percentil (CDC/OMS) em vez dos cortes fixos de
+      * adulto - requisito 007
+           EVALUATE TRUE
+               WHEN WS-IMC < WS-PED-P5
+                   MOVE "Abaixo do peso (pediatrico)" TO WS-CATEGORIA
+                   MOVE "QA" TO WS-CATEGORIA-CODE
+               WHEN WS-IMC < WS-PED-P85
+                   MOVE "Peso adequado (pediatrico)" TO WS-CATEGORIA
+                   MOVE "QN" TO WS-CATEGORIA-CODE
+               WHEN WS-IMC < WS-PED-P95
+                   MOVE "Sobrepeso (pediatrico)" TO WS-CATEGORIA
+                   MOVE "QS" TO WS-CATEGORIA-CODE
+               WHEN OTHER
+                   MOVE "Obesidade (pediatrico)" TO WS-CATEGORIA
+                   MOVE "QO" TO WS-CATEGORIA-CODE
+           END-EVALUATE.
+
+       CLASSIFICAR-ADULTO.
+      * Tabela de classificacao OMS para adultos
+           EVALUATE TRUE
+               WHEN WS-IMC < 16.00
+                   MOVE "Magreza grave" TO WS-CATEGORIA
+                   MOVE "MG" TO WS-CATEGORIA-CODE
+               WHEN WS-IMC < 17.00
+                   MOVE "Magreza moderada" TO WS-CATEGORIA
+                   MOVE "MM" TO WS-CATEGORIA-CODE
+               WHEN WS-IMC < 18.50
+                   MOVE "Magreza leve" TO WS-CATEGORIA
+                   MOVE "ML" TO WS-CATEGORIA-CODE
+               WHEN WS-IMC < 25.00
+                   MOVE "Peso normal" TO WS-CATEGORIA
+                   MOVE "PN" TO WS-CATEGORIA-CODE
+               WHEN WS-IMC < 30.00
+                   MOVE "Sobrepeso" TO WS-CATEGORIA
+                   MOVE "SP" TO WS-CATEGORIA-CODE
+               WHEN WS-IMC < 35.00
+                   MOVE "Obesidade Grau I" TO WS-CATEGORIA
+                   MOVE "O1" TO WS-CATEGORIA-CODE
+               WHEN WS-IMC < 40.00
+                   MOVE "Obesidade Grau II" TO WS-CATEGORIA
+                   MOVE "O2" TO WS-CATEGORIA-CODE
+               WHEN OTHER
+                   MOVE "Obesidade Grau III" TO WS-CATEGORIA
+                   MOVE "O3" TO WS-CATEGORIA-CODE
+           END-EVALUATE.
+
+       ACUMULAR-ESTATISTICAS.
+           ADD WS-IMC TO WS-SOMA-IMC.
+           EVALUATE WS-CATEGORIA-CODE
+               WHEN "MG" ADD 1 TO WS-CONT-MAG-GRAVE
+               WHEN "MM" ADD 1 TO WS-CONT-MAG-MODERADA
+               WHEN "ML" ADD 1 TO WS-CONT-MAG-LEVE
+               WHEN "PN" ADD 1 TO WS-CONT-NORMAL
+               WHEN "SP" ADD 1 TO WS-CONT-SOBREPESO
+               WHEN "O1" ADD 1 TO WS-CONT-OBESIDADE-I
+               WHEN "O2" ADD 1 TO WS-CONT-OBESIDADE-II
+               WHEN "O3" ADD 1 TO WS-CONT-OBESIDADE-III
+               WHEN "QA" ADD 1 TO WS-CONT-PED-ABAIXO
+               WHEN "QN" ADD 1 TO WS-CONT-PED-NORMAL
+               WHEN "QS" ADD 1 TO WS-CONT-PED-SOBREPESO
+               WHEN "QO" ADD 1 TO WS-CONT-PED-OBESIDADE
+           END-EVALUATE.
+
+       CARREGAR-TABELA-PEDIATRICA.
+      * Valores aproximados de referencia de percentil de IMC por
+      * idade (2 a 17 anos), base CDC/OMS - requisito 007. Tabela
+      * de consulta interna; ajustar se o orgao clinico publicar
+      * uma revisao das curvas de crescimento.
+           MOVE 02 TO WS-PED-M-IDADE(1)
+           MOVE 14.7 TO WS-PED-M-P5(1)
+           MOVE 17.5 TO WS-PED-M-P85(1)
+           MOVE 18.6 TO WS-PED-M-P95(1)
+           MOVE 03 TO WS-PED-M-IDADE(2)
+           MOVE 14.3 TO WS-PED-M-P5(2)
+           MOVE 16.9 TO WS-PED-M-P85(2)
+           MOVE 17.9 TO WS-PED-M-P95(2)
+           MOVE 04 TO WS-PED-M-IDADE(3)
+           MOVE 13.9 TO WS-PED-M-P5(3)
+           MOVE 16.4 TO WS-PED-M-P85(3)
+           MOVE 17.4 TO WS-PED-M-P95(3)
+           MOVE 05 TO WS-PED-M-IDADE(4)
+           MOVE 13.5 TO WS-PED-M-P5(4)
+           MOVE 16.2 TO WS-PED-M-P85(4)
+           MOVE 17.4 TO WS-PED-M-P95(4)
+           MOVE 06 TO WS-PED-M-IDADE(5)
+           MOVE 13.3 TO WS-PED-M-P5(5)
+           MOVE 16.2 TO WS-PED-M-P85(5)
+           MOVE 17.6 TO WS-PED-M-P95(5)
+           MOVE 07 TO WS-PED-M-IDADE(6)
+           MOVE 13.2 TO WS-PED-M-P5(6)
+           MOVE 16.4 TO WS-PED-M-P85(6)
+           MOVE 18.0 TO WS-PED-M-P95(6)
+           MOVE 08 TO WS-PED-M-IDADE(7)
+           MOVE 13.2 TO WS-PED-M-P5(7)
+           MOVE 16.8 TO WS-PED-M-P85(7)
+           MOVE 18.8 TO WS-PED-M-P95(7)
+           MOVE 09 TO WS-PED-M-IDADE(8)
+           MOVE 13.3 TO WS-PED-M-P5(8)
+           MOVE 17.3 TO WS-PED-M-P85(8)
+           MOVE 19.7 TO WS-PED-M-P95(8)
+           MOVE 10 TO WS-PED-M-IDADE(9)
+           MOVE 13.5 TO WS-PED-M-P5(9)
+           MOVE 17.9 TO WS-PED-M-P85(9)
+           MOVE 20.6 TO WS-PED-M-P95(9)
+           MOVE 11 TO WS-PED-M-IDADE(10)
+           MOVE 13.8 TO WS-PED-M-P5(10)
+           MOVE 18.6 TO WS-PED-M-P85(10)
+           MOVE 21.6 TO WS-PED-M-P95(10)
+           MOVE 12 TO WS-PED-M-IDADE(11)
+           MOVE 14.2 TO WS-PED-M-P5(11)
+           MOVE 19.3 TO WS-PED-M-P85(11)
+           MOVE 22.6 TO WS-PED-M-P95(11)
+           MOVE 13 TO WS-PED-M-IDADE(12)
+           MOVE 14.6 TO WS-PED-M-P5(12)
+           MOVE 20.0 TO WS-PED-M-P85(12)
+           MOVE 23.5 TO WS-PED-M-P95(12)
+           MOVE 14 TO WS-PED-M-IDADE(13)
+           MOVE 15.1 TO WS-PED-M-P5(13)
+           MOVE 20.7 TO WS-PED-M-P85(13)
+           MOVE 24.4 TO WS-PED-M-P95(13)
+           MOVE 15 TO WS-PED-M-IDADE(14)
+           MOVE 15.6 TO WS-PED-M-P5(14)
+           MOVE 21.3 TO WS-PED-M-P85(14)
+           MOVE 25.1 TO WS-PED-M-P95(14)
+           MOVE 16 TO WS-PED-M-IDADE(15)
+           MOVE 16.1 TO WS-PED-M-P5(15)
+           MOVE 21.8 TO WS-PED-M-P85(15)
+           MOVE 25.8 TO WS-PED-M-P95(15)
+           MOVE 17 TO WS-PED-M-IDADE(16)
+           MOVE 16.5 TO WS-PED-M-P5(16)
+           MOVE 22.3 TO WS-PED-M-P85(16)
+           MOVE 26.4 TO WS-PED-M-P95(16).
 
-           COMPUTE WS-IMC = WS-PESO / (WS-ALTURA * WS-ALTURA).
-           IF WS-IMC LESS THAN 18.5
-               DISPLAY "Seu IMC é: " WS-IMC " - Abaixo do peso"
+           MOVE 02 TO WS-PED-F-IDADE(1)
+           MOVE 14.4 TO WS-PED-F-P5(1)
+           MOVE 17.1 TO WS-PED-F-P85(1)
+           MOVE 18.3 TO WS-PED-F-P95(1)
+           MOVE 03 TO WS-PED-F-IDADE(2)
+           MOVE 14.0 TO WS-PED-F-P5(2)
+           MOVE 16.5 TO WS-PED-F-P85(2)
+           MOVE 17.7 TO WS-PED-F-P95(2)
+           MOVE 04 TO WS-PED-F-IDADE(3)
+           MOVE 13.6 TO WS-PED-F-P5(3)
+           MOVE 16.3 TO WS-PED-F-P85(3)
+           MOVE 17.7 TO WS-PED-F-P95(3)
+           MOVE 05 TO WS-PED-F-IDADE(4)
+           MOVE 13.3 TO WS-PED-F-P5(4)
+           MOVE 16.3 TO WS-PED-F-P85(4)
+           MOVE 18.0 TO WS-PED-F-P95(4)
+           MOVE 06 TO WS-PED-F-IDADE(5)
+           MOVE 13.1 TO WS-PED-F-P5(5)
+           MOVE 16.5 TO WS-PED-F-P85(5)
+           MOVE 18.5 TO WS-PED-F-P95(5)
+           MOVE 07 TO WS-PED-F-IDADE(6)
+           MOVE 13.0 TO WS-PED-F-P5(6)
+           MOVE 16.9 TO WS-PED-F-P85(6)
+           MOVE 19.2 TO WS-PED-F-P95(6)
+           MOVE 08 TO WS-PED-F-IDADE(7)
+           MOVE 13.1 TO WS-PED-F-P5(7)
+           MOVE 17.5 TO WS-PED-F-P85(7)
+           MOVE 20.1 TO WS-PED-F-P95(7)
+           MOVE 09 TO WS-PED-F-IDADE(8)
+           MOVE 13.3 TO WS-PED-F-P5(8)
+           MOVE 18.2 TO WS-PED-F-P85(8)
+           MOVE 21.1 TO WS-PED-F-P95(8)
+           MOVE 10 TO WS-PED-F-IDADE(9)
+           MOVE 13.6 TO WS-PED-F-P5(9)
+           MOVE 18.9 TO WS-PED-F-P85(9)
+           MOVE 22.1 TO WS-PED-F-P95(9)
+           MOVE 11 TO WS-PED-F-IDADE(10)
+           MOVE 14.0 TO WS-PED-F-P5(10)
+           MOVE 19.6 TO WS-PED-F-P85(10)
+           MOVE 23.1 TO WS-PED-F-P95(10)
+           MOVE 12 TO WS-PED-F-IDADE(11)
+           MOVE 14.4 TO WS-PED-F-P5(11)
+           MOVE 20.2 TO WS-PED-F-P85(11)
+           MOVE 23.9 TO WS-PED-F-P95(11)
+           MOVE 13 TO WS-PED-F-IDADE(12)
+           MOVE 14.8 TO WS-PED-F-P5(12)
+           MOVE 20.7 TO WS-PED-F-P85(12)
+           MOVE 24.6 TO WS-PED-F-P95(12)
+           MOVE 14 TO WS-PED-F-IDADE(13)
+           MOVE 15.2 TO WS-PED-F-P5(13)
+           MOVE 21.2 TO WS-PED-F-P85(13)
+           MOVE 25.2 TO WS-PED-F-P95(13)
+           MOVE 15 TO WS-PED-F-IDADE(14)
+           MOVE 15.6 TO WS-PED-F-P5(14)
+           MOVE 21.7 TO WS-PED-F-P85(14)
+           MOVE 25.8 TO WS-PED-F-P95(14)
+           MOVE 16 TO WS-PED-F-IDADE(15)
+           MOVE 15.9 TO WS-PED-F-P5(15)
+           MOVE 22.1 TO WS-PED-F-P85(15)
+           MOVE 26.3 TO WS-PED-F-P95(15)
+           MOVE 17 TO WS-PED-F-IDADE(16)
+           MOVE 16.2 TO WS-PED-F-P5(16)
+           MOVE 22.5 TO WS-PED-F-P85(16)
+           MOVE 26.8 TO WS-PED-F-P95(16).
 
-           ELSE IF WS-IMC GREATER THAN OR EQUAL TO 18.5
-               AND WS-IMC LESS THAN 25
-               DISPLAY "Seu IMC é: " WS-IMC " - Parabéns, peso normal"
+       GRAVAR-CABECALHO-AUDITORIA.
+           MOVE SPACES TO AUDITORIA-LINE.
+           STRING "DATA,HORA,PATIENT_ID,CAMPO,VALOR,MOTIVO"
+               DELIMITED BY SIZE INTO AUDITORIA-LINE.
+           WRITE AUDITORIA-LINE.
 
-           ELSE IF WS-IMC GREATER THAN OR EQUAL TO 25
-               AND WS-IMC LESS THAN 30
-               DISPLAY "Seu IMC é: " WS-IMC " - Cuidado: sobrepeso"
+       GRAVAR-AUDITORIA.
+           MOVE SPACES TO AUDITORIA-LINE.
+           STRING WS-DATA-EXIBICAO "," WS-HORA-EXIBICAO ","
+               FUNCTION TRIM(WS-AUDIT-PACIENTE) ","
+               FUNCTION TRIM(WS-AUDIT-CAMPO) ","
+               FUNCTION TRIM(WS-AUDIT-VALOR) ","
+               FUNCTION TRIM(WS-AUDIT-MOTIVO)
+               DELIMITED BY SIZE INTO AUDITORIA-LINE.
+           WRITE AUDITORIA-LINE.
 
+       GRAVAR-CABECALHO-RELATORIO.
+           MOVE SPACES TO RELATORIO-LINE.
+           STRING "RELATORIO DE IMC - EXECUCAO EM " WS-DATA-EXIBICAO
+               DELIMITED BY SIZE INTO RELATORIO-LINE.
+           WRITE RELATORIO-LINE.
+           MOVE "ID PAC  PESO  ALTURA    IMC  CATEGORIA"
+               TO RELATORIO-LINE.
+           WRITE RELATORIO-LINE.
+           MOVE ALL "-" TO RELATORIO-LINE.
+           WRITE RELATORIO-LINE.
+
+       GRAVAR-LINHA-RELATORIO.
+           MOVE WS-IMC TO WS-IMC-EDIT.
+           MOVE WS-PESO TO WS-RPT-PESO-EDIT.
+           MOVE WS-ALTURA TO WS-RPT-ALTURA-EDIT.
+           MOVE SPACES TO RELATORIO-LINE.
+           STRING WI-PATIENT-ID " " WS-RPT-PESO-EDIT " "
+               WS-RPT-ALTURA-EDIT " "
+               WS-IMC-EDIT "  " WS-CATEGORIA
+               DELIMITED BY SIZE INTO RELATORIO-LINE.
+           WRITE RELATORIO-LINE.
+
+       GRAVAR-HISTORICO.
+           MOVE SPACES TO HISTORICO-RECORD.
+           MOVE WI-PATIENT-ID TO HI-PATIENT-ID.
+           MOVE WS-DATA-EXIBICAO TO HI-DATA.
+           MOVE WS-HORA-EXIBICAO TO HI-HORA.
+           MOVE WS-PESO TO HI-PESO.
+           MOVE WS-ALTURA TO HI-ALTURA.
+           MOVE WS-IMC TO HI-IMC.
+           MOVE WS-CATEGORIA TO HI-CATEGORIA.
+           WRITE HISTORICO-RECORD.
+
+       GRAVAR-CABECALHO-INTERCAMBIO.
+           MOVE SPACES TO INTERCAMBIO-LINE.
+           STRING "PATIENT_ID,DATA,HORA,PESO,ALTURA,IDADE,SEXO,MODO,"
+               "IMC,CATEGORIA_CODE,CATEGORIA"
+               DELIMITED BY SIZE INTO INTERCAMBIO-LINE.
+           WRITE INTERCAMBIO-LINE.
+
+       GRAVAR-INTERCAMBIO.
+           MOVE WS-PESO TO WS-IC-PESO-EDIT.
+           MOVE WS-ALTURA TO WS-IC-ALTURA-EDIT.
+           MOVE WS-IMC TO WS-IC-IMC-EDIT.
+           IF WS-MODO-PEDIATRICO
+               MOVE WS-IDADE TO WS-IC-IDADE-NUM-EDIT
+               MOVE WS-IC-IDADE-NUM-EDIT TO WS-IC-IDADE-EDIT
+               MOVE WS-SEXO TO WS-IC-SEXO-EDIT
+               MOVE "PEDIATRICO" TO WS-IC-MODO-EDIT
+           ELSE
+               MOVE SPACES TO WS-IC-IDADE-EDIT
+               MOVE SPACE TO WS-IC-SEXO-EDIT
+               MOVE "ADULTO" TO WS-IC-MODO-EDIT
+           END-IF.
+           MOVE SPACES TO INTERCAMBIO-LINE.
+           STRING FUNCTION TRIM(WI-PATIENT-ID) "," WS-DATA-EXIBICAO ","
+               WS-HORA-EXIBICAO "," WS-IC-PESO-EDIT ","
+               WS-IC-ALTURA-EDIT "," WS-IC-IDADE-EDIT ","
+               WS-IC-SEXO-EDIT "," FUNCTION TRIM(WS-IC-MODO-EDIT) ","
+               WS-IC-IMC-EDIT "," WS-CATEGORIA-CODE ","
+               FUNCTION TRIM(WS-CATEGORIA)
+               DELIMITED BY SIZE INTO INTERCAMBIO-LINE.
+           WRITE INTERCAMBIO-LINE.
+
+       GRAVAR-RESUMO.
+           OPEN OUTPUT RESUMO-FILE.
+           IF WS-FS-RESUMO NOT = "00"
+               DISPLAY "ERRO: nao foi possivel abrir DD RESUMO - "
+                   "status " WS-FS-RESUMO
+               MOVE SPACES TO WS-AUDIT-PACIENTE
+               MOVE "ARQUIVO" TO WS-AUDIT-CAMPO
+               MOVE WS-FS-RESUMO TO WS-AUDIT-VALOR
+               MOVE "AVISO: falha ao abrir DD RESUMO para gravacao"
+                   TO WS-AUDIT-MOTIVO
+               PERFORM GRAVAR-AUDITORIA
+           ELSE
+               PERFORM MONTAR-RESUMO
+               CLOSE RESUMO-FILE
+           END-IF.
+
+       MONTAR-RESUMO.
+           MOVE SPACES TO RESUMO-LINE.
+           STRING "RESUMO DO DIA - EXECUCAO EM " WS-DATA-EXIBICAO
+               " " WS-HORA-EXIBICAO
+               DELIMITED BY SIZE INTO RESUMO-LINE.
+           WRITE RESUMO-LINE.
+           MOVE ALL "-" TO RESUMO-LINE.
+           WRITE RESUMO-LINE.
+
+           MOVE SPACES TO RESUMO-LINE.
+           STRING "TOTAL DE REGISTROS LIDOS.......: " WS-CONT-LIDOS
+               DELIMITED BY SIZE INTO RESUMO-LINE.
+           WRITE RESUMO-LINE.
+
+           MOVE SPACES TO RESUMO-LINE.
+           STRING "TOTAL DE PACIENTES PROCESSADOS.: " WS-CONT-VALIDOS
+               DELIMITED BY SIZE INTO RESUMO-LINE.
+           WRITE RESUMO-LINE.
+
+           MOVE SPACES TO RESUMO-LINE.
+           STRING "TOTAL DE REGISTROS REJEITADOS..: "
+               WS-CONT-REJEITADOS
+               DELIMITED BY SIZE INTO RESUMO-LINE.
+           WRITE RESUMO-LINE.
+
+           IF WS-CONT-VALIDOS > ZERO
+               COMPUTE WS-MEDIA-IMC = WS-SOMA-IMC / WS-CONT-VALIDOS
+           ELSE
+               MOVE ZERO TO WS-MEDIA-IMC
+           END-IF.
+           MOVE WS-MEDIA-IMC TO WS-MEDIA-IMC-EDIT.
+           MOVE SPACES TO RESUMO-LINE.
+           STRING "IMC MEDIO DO DIA...............: "
+               WS-MEDIA-IMC-EDIT
+               DELIMITED BY SIZE INTO RESUMO-LINE.
+           WRITE RESUMO-LINE.
+
+           MOVE ALL "-" TO RESUMO-LINE.
+           WRITE RESUMO-LINE.
+           MOVE "DISTRIBUICAO POR CATEGORIA:" TO RESUMO-LINE.
+           WRITE RESUMO-LINE.
+
+           MOVE "Magreza grave      " TO WS-RESUMO-NOME-CATEGORIA
+           MOVE WS-CONT-MAG-GRAVE TO WS-RESUMO-CONTADOR
+           PERFORM GRAVAR-LINHA-RESUMO-CATEGORIA
+
+           MOVE "Magreza moderada   " TO WS-RESUMO-NOME-CATEGORIA
+           MOVE WS-CONT-MAG-MODERADA TO WS-RESUMO-CONTADOR
+           PERFORM GRAVAR-LINHA-RESUMO-CATEGORIA
+
+           MOVE "Magreza leve       " TO WS-RESUMO-NOME-CATEGORIA
+           MOVE WS-CONT-MAG-LEVE TO WS-RESUMO-CONTADOR
+           PERFORM GRAVAR-LINHA-RESUMO-CATEGORIA
+
+           MOVE "Peso normal        " TO WS-RESUMO-NOME-CATEGORIA
+           MOVE WS-CONT-NORMAL TO WS-RESUMO-CONTADOR
+           PERFORM GRAVAR-LINHA-RESUMO-CATEGORIA
+
+           MOVE "Sobrepeso          " TO WS-RESUMO-NOME-CATEGORIA
+           MOVE WS-CONT-SOBREPESO TO WS-RESUMO-CONTADOR
+           PERFORM GRAVAR-LINHA-RESUMO-CATEGORIA
+
+           MOVE "Obesidade Grau I   " TO WS-RESUMO-NOME-CATEGORIA
+           MOVE WS-CONT-OBESIDADE-I TO WS-RESUMO-CONTADOR
+           PERFORM GRAVAR-LINHA-RESUMO-CATEGORIA
+
+           MOVE "Obesidade Grau II  " TO WS-RESUMO-NOME-CATEGORIA
+           MOVE WS-CONT-OBESIDADE-II TO WS-RESUMO-CONTADOR
+           PERFORM GRAVAR-LINHA-RESUMO-CATEGORIA
+
+           MOVE "Obesidade Grau III " TO WS-RESUMO-NOME-CATEGORIA
+           MOVE WS-CONT-OBESIDADE-III TO WS-RESUMO-CONTADOR
+           PERFORM GRAVAR-LINHA-RESUMO-CATEGORIA
+
+           MOVE "Abaixo peso (ped.) " TO WS-RESUMO-NOME-CATEGORIA
+           MOVE WS-CONT-PED-ABAIXO TO WS-RESUMO-CONTADOR
+           PERFORM GRAVAR-LINHA-RESUMO-CATEGORIA
+
+           MOVE "Peso adequado (ped)" TO WS-RESUMO-NOME-CATEGORIA
+           MOVE WS-CONT-PED-NORMAL TO WS-RESUMO-CONTADOR
+           PERFORM GRAVAR-LINHA-RESUMO-CATEGORIA
+
+           MOVE "Sobrepeso (ped.)   " TO WS-RESUMO-NOME-CATEGORIA
+           MOVE WS-CONT-PED-SOBREPESO TO WS-RESUMO-CONTADOR
+           PERFORM GRAVAR-LINHA-RESUMO-CATEGORIA
+
+           MOVE "Obesidade (ped.)   " TO WS-RESUMO-NOME-CATEGORIA
+           MOVE WS-CONT-PED-OBESIDADE TO WS-RESUMO-CONTADOR
+           PERFORM GRAVAR-LINHA-RESUMO-CATEGORIA.
+
+       GRAVAR-LINHA-RESUMO-CATEGORIA.
+           IF WS-CONT-VALIDOS > ZERO
+               COMPUTE WS-PERCENTUAL =
+                   (WS-RESUMO-CONTADOR * 100) / WS-CONT-VALIDOS
            ELSE
-               DISPLAY "Seu IMC é: " WS-IMC " - Obesidade !!!"
+               MOVE ZERO TO WS-PERCENTUAL
+           END-IF.
+           MOVE WS-PERCENTUAL TO WS-PERCENTUAL-EDIT.
+           MOVE SPACES TO RESUMO-LINE.
+           STRING "  " WS-RESUMO-NOME-CATEGORIA ": " WS-RESUMO-CONTADOR
+               " (  " WS-PERCENTUAL-EDIT "%)"
+               DELIMITED BY SIZE INTO RESUMO-LINE.
+           WRITE RESUMO-LINE.
+
+       FINALIZAR.
+           PERFORM GRAVAR-CHECKPOINT-FINAL.
+           CLOSE WEIGHIN-FILE.
+           CLOSE RELATORIO-FILE.
+           CLOSE HISTORICO-FILE.
+           CLOSE INTERCAMBIO-FILE.
+           CLOSE AUDITORIA-FILE.
+           IF WS-CONT-REJEITADOS > ZERO
+               MOVE 4 TO RETURN-CODE
            END-IF.
-  
\ No newline at end of file
